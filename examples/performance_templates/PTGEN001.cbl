@@ -0,0 +1,227 @@
+      *================================================================
+      * PROGRAM: PTGEN001.CBL
+      * AUTHOR: R. VASQUEZ, PERFORMANCE ENGINEERING
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Generates PERFORMANCE-RECORD-1 load-test decks (RECORD1.CPY,
+      *   expanded from COBOL_TEMPLATE.CBL for module 1) onto PTOUT001.
+      *   The run is driven by a one-line parameter card on PTPARM
+      *   giving the target record count and the checkpoint interval.
+      *
+      *   Every PARM-CKPT-INTERVAL records, the last REC-ID completed
+      *   is written to PTCKPT.  If the job abends partway through a
+      *   large run, rerunning PTGEN001 reads PTCKPT, resumes
+      *   generation at the next REC-ID, and appends to the existing
+      *   PTOUT001 instead of regenerating records that are already on
+      *   the deck.  A run that finds PTCKPT already at or past the
+      *   target count has nothing left to do and ends immediately.
+      *
+      *   Each record's RECORD-CHECKSUM is set by CALLing PTCKSUM1
+      *   with 'COMPUTE' just before the record is written.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  RV   INITIAL VERSION.
+      *   2026-08-08  RV   COMPUTE RECORD-CHECKSUM VIA PTCKSUM1
+      *                    BEFORE WRITING EACH RECORD.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTGEN001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PERFORMANCE-OUTPUT ASSIGN TO "PTOUT001"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-TARGET-COUNT        PIC 9(06).
+           05  PARM-CKPT-INTERVAL       PIC 9(06).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD            PIC 9(06).
+
+       FD  PERFORMANCE-OUTPUT.
+       COPY RECORD1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-PARM-STATUS            PIC X(02).
+           05  WS-CKPT-STATUS            PIC X(02).
+               88  WS-CKPT-NOT-FOUND     VALUE '35' '05'.
+           05  WS-OUT-STATUS             PIC X(02).
+
+       01  WS-RUN-CONTROL                COMP.
+           05  WS-TARGET-COUNT           PIC 9(06)  VALUE ZERO.
+           05  WS-CKPT-INTERVAL          PIC 9(06)  VALUE ZERO.
+           05  WS-START-REC-ID           PIC 9(06)  VALUE ZERO.
+           05  WS-LAST-CHECKPOINT-ID     PIC 9(06)  VALUE ZERO.
+           05  WS-REC-ID                 PIC 9(06)  VALUE ZERO.
+           05  WS-RECORDS-THIS-RUN       PIC 9(07)  VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-RESTARTING-SW          PIC X(01)  VALUE 'N'.
+               88  WS-IS-RESTARTING      VALUE 'Y'.
+           05  WS-OUT-OPEN-SW            PIC X(01)  VALUE 'N'.
+               88  WS-OUT-OPENED         VALUE 'Y'.
+
+       01  WS-CKSUM-CALL-FIELDS.
+           05  WS-CKSUM-FUNCTION         PIC X(07)  VALUE SPACES.
+           05  WS-CKSUM-VALID-SW         PIC X(01)  VALUE SPACES.
+
+       01  WS-IDENTIFICATION-FIELDS.
+           05  WS-TAX-ID-SUFFIX          PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-START-REC-ID > WS-TARGET-COUNT
+               DISPLAY "PTGEN001: TARGET ALREADY REACHED AT REC-ID "
+                       WS-LAST-CHECKPOINT-ID " - NOTHING TO DO"
+           ELSE
+               PERFORM 2000-GENERATE-RECORD THRU 2000-EXIT
+                   VARYING WS-REC-ID FROM WS-START-REC-ID BY 1
+                   UNTIL WS-REC-ID > WS-TARGET-COUNT
+               PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *    READS THE PARAMETER CARD AND ANY EXISTING CHECKPOINT, THEN
+      *    OPENS PTOUT001 FOR A FRESH RUN OR TO RESUME ONE.
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   DISPLAY "PTGEN001: PTPARM IS EMPTY - ABORTING"
+                   MOVE 999999 TO WS-TARGET-COUNT
+                   MOVE 1 TO WS-CKPT-INTERVAL
+           END-READ.
+           MOVE PARM-TARGET-COUNT TO WS-TARGET-COUNT.
+           MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL.
+           CLOSE PARM-FILE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-NOT-FOUND
+               MOVE 1 TO WS-START-REC-ID
+               MOVE ZERO TO WS-LAST-CHECKPOINT-ID
+               OPEN OUTPUT PERFORMANCE-OUTPUT
+               MOVE 'Y' TO WS-OUT-OPEN-SW
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-ID
+               COMPUTE WS-START-REC-ID = WS-LAST-CHECKPOINT-ID + 1
+               MOVE 'Y' TO WS-RESTARTING-SW
+               CLOSE CHECKPOINT-FILE
+               IF WS-START-REC-ID > WS-TARGET-COUNT
+                   CONTINUE
+               ELSE
+                   OPEN EXTEND PERFORMANCE-OUTPUT
+                   MOVE 'Y' TO WS-OUT-OPEN-SW
+               END-IF
+           END-IF.
+           IF WS-IS-RESTARTING
+               DISPLAY "PTGEN001: RESUMING AT REC-ID " WS-START-REC-ID
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-GENERATE-RECORD
+      *    BUILDS ONE PERFORMANCE-RECORD-1 AND WRITES IT TO PTOUT001.
+      *    FIELD VALUES ARE DERIVED FROM REC-ID SO A RUN IS FULLY
+      *    REPRODUCIBLE ACROSS A CHECKPOINT/RESTART.
+      *================================================================
+       2000-GENERATE-RECORD.
+           INITIALIZE PERFORMANCE-RECORD-1.
+           MOVE WS-REC-ID TO REC-ID.
+           MOVE "PERF" TO REC-TYPE.
+           MOVE 1 TO REC-VERSION.
+           MOVE "A" TO REC-STATUS.
+
+      *    CUSTOMER-ID IS HELD WITHIN THE 8-DIGIT RANGE CUST-ID USES ON
+      *    CUSTMAST SO PTXREF01 CAN ACTUALLY LOOK IT UP; SSN'S AREA
+      *    NUMBER (123) AND GROUP NUMBER (45) ARE FIXED TO VALUES THE
+      *    SOCIAL SECURITY ADMINISTRATION WOULD HAVE ISSUED, WITH ONLY
+      *    THE SERIAL NUMBER VARYING BY REC-ID; TAX-ID IS BUILT AS A
+      *    DIGITS-AND-DASH EIN (NN-NNNNNNN) SO IT PASSES THE FORMAT
+      *    CHECK PTXREF01 APPLIES.
+           COMPUTE CUSTOMER-ID = 10000000 + WS-REC-ID.
+           COMPUTE SSN = 123450000 + 1 + FUNCTION MOD(WS-REC-ID, 9999).
+           COMPUTE WS-TAX-ID-SUFFIX = 3450000 + WS-REC-ID.
+           STRING "12-" DELIMITED BY SIZE
+                  WS-TAX-ID-SUFFIX DELIMITED BY SIZE
+               INTO TAX-ID
+           END-STRING.
+
+           MOVE "TEST" TO LAST-NAME.
+           MOVE "CUSTOMER" TO FIRST-NAME.
+           COMPUTE DATE-OF-BIRTH =
+               19400101 + (FUNCTION MOD(WS-REC-ID, 60) * 10000).
+
+           COMPUTE CREDIT-SCORE = 300 + FUNCTION MOD(WS-REC-ID, 551).
+           COMPUTE DEBT-TO-INCOME = FUNCTION MOD(WS-REC-ID, 60).
+
+           MOVE "COMPUTE" TO WS-CKSUM-FUNCTION.
+           CALL "PTCKSUM1" USING WS-CKSUM-FUNCTION
+                                    PERFORMANCE-RECORD-1
+                                    WS-CKSUM-VALID-SW.
+
+           WRITE PERFORMANCE-RECORD-1.
+           ADD 1 TO WS-RECORDS-THIS-RUN.
+           MOVE WS-REC-ID TO WS-LAST-CHECKPOINT-ID.
+
+           IF FUNCTION MOD(WS-REC-ID, WS-CKPT-INTERVAL) = 0
+               PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-WRITE-CHECKPOINT
+      *    OVERWRITES PTCKPT WITH WS-LAST-CHECKPOINT-ID, THE LAST
+      *    REC-ID SUCCESSFULLY WRITTEN TO PTOUT001.
+      *================================================================
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LAST-CHECKPOINT-ID TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           IF WS-OUT-OPENED
+               CLOSE PERFORMANCE-OUTPUT
+           END-IF.
+           DISPLAY "PTGEN001: " WS-RECORDS-THIS-RUN
+                   " RECORDS GENERATED THIS RUN, LAST REC-ID "
+                   WS-LAST-CHECKPOINT-ID.
+       9000-EXIT.
+           EXIT.
