@@ -0,0 +1,132 @@
+      *================================================================
+      * PROGRAM: PTCKSUM1.CBL
+      * AUTHOR: R. VASQUEZ, PERFORMANCE ENGINEERING
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Computes and verifies REC-SYSTEM-1's RECORD-CHECKSUM for a
+      *   PERFORMANCE-RECORD-1.  The checksum is the unsigned binary
+      *   sum, modulo 2**64, of every two-byte word in the record
+      *   other than RECORD-CHECKSUM itself, rendered as a 32-digit
+      *   zero-filled number.  PTGEN001 CALLs this with 'COMPUTE' as
+      *   it writes each record; any later reader CALLs it with
+      *   'VERIFY' to confirm the record has not been altered or
+      *   truncated since.
+      *
+      * LINKAGE
+      *   CALL 'PTCKSUM1' USING LK-CKSUM-FUNCTION
+      *                           PERFORMANCE-RECORD-1
+      *                           LK-CKSUM-VALID-SW.
+      *
+      *   LK-CKSUM-FUNCTION = 'COMPUTE' sets RECORD-CHECKSUM inside
+      *   the record; 'VERIFY' leaves the record unchanged and sets
+      *   LK-CKSUM-VALID-SW to 'Y' if RECORD-CHECKSUM still matches
+      *   the record's content, 'N' otherwise.  LK-CKSUM-VALID-SW is
+      *   unused (but must still be passed) on a COMPUTE call.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  RV   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTCKSUM1.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKSUM-ACCUM             PIC 9(18)  COMP.
+       01  WS-CHECKSUM-DISPLAY           PIC 9(32).
+       01  WS-STORED-CHECKSUM            PIC X(32).
+       01  WS-WORD-INDEX                 PIC 9(03)  COMP.
+
+      *    450 BYTES PRECEDE RECORD-CHECKSUM (HEADER THROUGH
+      *    ACCOUNT, PLUS THE TIMESTAMP/USER-ID FIELDS OF REC-SYSTEM-1)
+      *    AND 50 BYTES FOLLOW IT (REC-SYSTEM-1'S TRAILING FILLER).
+      *    BOTH RANGES ARE WHOLE NUMBERS OF TWO-BYTE WORDS.
+       01  WS-CHECKSUM-WORDS-BEFORE.
+           05  WS-WORD-BEFORE OCCURS 225 TIMES
+                   PIC 9(4)  COMP.
+
+       01  WS-CHECKSUM-WORDS-AFTER.
+           05  WS-WORD-AFTER OCCURS 25 TIMES
+                   PIC 9(4)  COMP.
+
+       LINKAGE SECTION.
+       01  LK-CKSUM-FUNCTION             PIC X(07).
+       COPY RECORD1.
+       01  LK-CKSUM-VALID-SW             PIC X(01).
+           88  LK-CKSUM-VALID            VALUE 'Y'.
+           88  LK-CKSUM-INVALID          VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-CKSUM-FUNCTION
+                                 PERFORMANCE-RECORD-1
+                                 LK-CKSUM-VALID-SW.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           EVALUATE LK-CKSUM-FUNCTION
+               WHEN "COMPUTE"
+                   PERFORM 1000-COMPUTE-CHECKSUM THRU 1000-EXIT
+               WHEN "VERIFY"
+                   PERFORM 2000-VERIFY-CHECKSUM THRU 2000-EXIT
+               WHEN OTHER
+                   DISPLAY "PTCKSUM1: INVALID FUNCTION "
+                           LK-CKSUM-FUNCTION
+           END-EVALUATE.
+           GOBACK.
+
+      *================================================================
+      * 1000-COMPUTE-CHECKSUM
+      *================================================================
+       1000-COMPUTE-CHECKSUM.
+           PERFORM 1100-ACCUMULATE THRU 1100-EXIT.
+           MOVE WS-CHECKSUM-DISPLAY TO RECORD-CHECKSUM.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1100-ACCUMULATE
+      *    SUMS EVERY TWO-BYTE WORD OF THE RECORD OTHER THAN
+      *    RECORD-CHECKSUM AND LEAVES THE RESULT IN
+      *    WS-CHECKSUM-DISPLAY.
+      *================================================================
+       1100-ACCUMULATE.
+           MOVE PERFORMANCE-RECORD-1(1:450) TO WS-CHECKSUM-WORDS-BEFORE.
+           MOVE PERFORMANCE-RECORD-1(483:50) TO WS-CHECKSUM-WORDS-AFTER.
+           MOVE ZERO TO WS-CHECKSUM-ACCUM.
+           PERFORM 1110-ADD-WORD-BEFORE THRU 1110-EXIT
+               VARYING WS-WORD-INDEX FROM 1 BY 1
+               UNTIL WS-WORD-INDEX > 225.
+           PERFORM 1120-ADD-WORD-AFTER THRU 1120-EXIT
+               VARYING WS-WORD-INDEX FROM 1 BY 1
+               UNTIL WS-WORD-INDEX > 25.
+           MOVE WS-CHECKSUM-ACCUM TO WS-CHECKSUM-DISPLAY.
+       1100-EXIT.
+           EXIT.
+
+       1110-ADD-WORD-BEFORE.
+           ADD WS-WORD-BEFORE(WS-WORD-INDEX) TO WS-CHECKSUM-ACCUM.
+       1110-EXIT.
+           EXIT.
+
+       1120-ADD-WORD-AFTER.
+           ADD WS-WORD-AFTER(WS-WORD-INDEX) TO WS-CHECKSUM-ACCUM.
+       1120-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-VERIFY-CHECKSUM
+      *================================================================
+       2000-VERIFY-CHECKSUM.
+           MOVE RECORD-CHECKSUM TO WS-STORED-CHECKSUM.
+           PERFORM 1100-ACCUMULATE THRU 1100-EXIT.
+           IF WS-CHECKSUM-DISPLAY = WS-STORED-CHECKSUM
+               SET LK-CKSUM-VALID TO TRUE
+           ELSE
+               SET LK-CKSUM-INVALID TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
