@@ -0,0 +1,328 @@
+      *================================================================
+      * PROGRAM: PTXREF01.CBL
+      * AUTHOR: R. VASQUEZ, PERFORMANCE ENGINEERING
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Cross-reference validator for a PERFORMANCE-RECORD-1 deck
+      *   (PTOUT001, produced by PTGEN001).  For every record it
+      *   checks that REC-IDENTIFICATION-1's CUSTOMER-ID exists on the
+      *   live customer master (CUSTMAST) and that the SSN and TAX-ID
+      *   fields are not obviously malformed.  Every record that fails
+      *   one or more checks is listed on PTXRPT01 with the reason(s).
+      *
+      *   SSN is considered malformed if it is zero, if its area
+      *   number (first three digits) is 000, 666, or 900-999, or if
+      *   its group number or serial number is all zeros - these are
+      *   the same area/group/serial rules the Social Security
+      *   Administration never issues.  TAX-ID is considered malformed
+      *   if it is blank or contains anything other than digits and
+      *   the EIN separator dash.
+      *
+      *   Each record's RECORD-CHECKSUM is also confirmed by CALLing
+      *   PTCKSUM1 with 'VERIFY'; a mismatch is listed as a
+      *   "CHECKSUM MISMATCH" exception alongside the other checks.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  RV   INITIAL VERSION.
+      *   2026-08-08  RV   ADD CHECKSUM VERIFICATION VIA PTCKSUM1.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTXREF01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-INPUT ASSIGN TO "PTOUT001"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERF-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-EMAIL
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "PTXRPT01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-INPUT.
+       COPY RECORD1.
+
+       FD  CUSTOMER-MASTER.
+       COPY CUSTOMER.
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPTION-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-PERF-STATUS            PIC X(02).
+               88  WS-PERF-EOF           VALUE '10'.
+           05  WS-MAST-STATUS            PIC X(02).
+               88  WS-MAST-NOTFOUND      VALUE '23'.
+           05  WS-RPT-STATUS             PIC X(02).
+
+       01  WS-COUNTERS                   COMP.
+           05  WS-RECORDS-READ           PIC 9(07)  VALUE ZERO.
+           05  WS-EXCEPTION-COUNT        PIC 9(07)  VALUE ZERO.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-LOOKUP-CUST-ID         PIC 9(08).
+           05  WS-SSN-AREA               PIC 9(03).
+           05  WS-SSN-GROUP              PIC 9(02).
+           05  WS-SSN-SERIAL             PIC 9(04).
+           05  WS-SSN-DISPLAY            PIC 9(09).
+           05  WS-TAX-ID-CHAR            PIC X(01).
+           05  WS-TAX-ID-INDEX           PIC 9(02)  COMP.
+           05  WS-REASON-WORK            PIC X(50).
+           05  WS-REASON-PREV            PIC X(50).
+
+       01  WS-SWITCHES.
+           05  WS-CUST-FOUND-SW          PIC X(01)  VALUE 'N'.
+               88  WS-CUST-FOUND         VALUE 'Y'.
+           05  WS-SSN-VALID-SW           PIC X(01)  VALUE 'N'.
+               88  WS-SSN-VALID          VALUE 'Y'.
+           05  WS-TAX-ID-VALID-SW        PIC X(01)  VALUE 'N'.
+               88  WS-TAX-ID-VALID       VALUE 'Y'.
+
+       01  WS-CKSUM-CALL-FIELDS.
+           05  WS-CKSUM-FUNCTION         PIC X(07)  VALUE SPACES.
+           05  WS-CKSUM-VALID-SW         PIC X(01)  VALUE SPACES.
+               88  WS-CKSUM-VALID        VALUE 'Y'.
+
+       01  RPT-TITLE-LINE.
+           05  FILLER       PIC X(30)  VALUE SPACES.
+           05  FILLER       PIC X(45)
+               VALUE "PERFORMANCE RECORD CROSS-REFERENCE EXCEPTIONS".
+
+       01  RPT-COLUMN-HEADING.
+           05  FILLER       PIC X(03)  VALUE SPACES.
+           05  FILLER       PIC X(09)  VALUE "REC-ID".
+           05  FILLER       PIC X(14)  VALUE "CUSTOMER-ID".
+           05  FILLER       PIC X(14)  VALUE "SSN".
+           05  FILLER       PIC X(15)  VALUE "TAX-ID".
+           05  FILLER       PIC X(30)  VALUE "EXCEPTION REASON".
+
+       01  RPT-DETAIL-LINE.
+           05  RDL-REC-ID       PIC ZZZZZ9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-CUSTOMER-ID  PIC Z(8)9.
+           05  FILLER           PIC X(02)  VALUE SPACES.
+           05  RDL-SSN          PIC Z(8)9.
+           05  FILLER           PIC X(02)  VALUE SPACES.
+           05  RDL-TAX-ID       PIC X(12).
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-REASON       PIC X(50).
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER       PIC X(03)  VALUE SPACES.
+           05  FILLER       PIC X(20)
+               VALUE "RECORDS READ . . . .".
+           05  RTL-READ-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER       PIC X(05)  VALUE SPACES.
+           05  FILLER       PIC X(20)
+               VALUE "EXCEPTIONS FOUND . .".
+           05  RTL-EXCP-COUNT   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-RECORD THRU 2000-EXIT
+               UNTIL WS-PERF-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT PERFORMANCE-INPUT.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-TITLE-LINE.
+           MOVE SPACES TO EXCEPTION-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-COLUMN-HEADING.
+           PERFORM 2900-READ-PERFORMANCE THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-VALIDATE-RECORD
+      *    APPLIES THE CUSTOMER-ID, SSN, TAX-ID AND CHECKSUM CHECKS
+      *    TO THE CURRENT PERFORMANCE RECORD AND LISTS IT IF ANY FAIL.
+      *================================================================
+       2000-VALIDATE-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 2100-CHECK-CUSTOMER-ID THRU 2100-EXIT.
+           PERFORM 2200-CHECK-SSN THRU 2200-EXIT.
+           PERFORM 2300-CHECK-TAX-ID THRU 2300-EXIT.
+           PERFORM 2400-CHECK-CHECKSUM THRU 2400-EXIT.
+
+           IF (NOT WS-CUST-FOUND) OR (NOT WS-SSN-VALID)
+                   OR (NOT WS-TAX-ID-VALID) OR (NOT WS-CKSUM-VALID)
+               PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+           END-IF.
+
+           PERFORM 2900-READ-PERFORMANCE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-CHECK-CUSTOMER-ID
+      *================================================================
+       2100-CHECK-CUSTOMER-ID.
+           MOVE 'N' TO WS-CUST-FOUND-SW.
+           IF CUSTOMER-ID > 99999999
+               CONTINUE
+           ELSE
+               MOVE CUSTOMER-ID TO WS-LOOKUP-CUST-ID
+               MOVE WS-LOOKUP-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-CUST-FOUND-SW
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-CHECK-SSN
+      *    REJECTS SSN VALUES WHOSE AREA, GROUP OR SERIAL NUMBER
+      *    COULD NEVER HAVE BEEN ISSUED BY THE SOCIAL SECURITY
+      *    ADMINISTRATION.
+      *================================================================
+       2200-CHECK-SSN.
+           MOVE 'Y' TO WS-SSN-VALID-SW.
+           MOVE SSN TO WS-SSN-DISPLAY.
+           MOVE WS-SSN-DISPLAY(1:3) TO WS-SSN-AREA.
+           MOVE WS-SSN-DISPLAY(4:2) TO WS-SSN-GROUP.
+           MOVE WS-SSN-DISPLAY(6:4) TO WS-SSN-SERIAL.
+           IF SSN = ZERO
+               MOVE 'N' TO WS-SSN-VALID-SW
+           END-IF.
+           IF WS-SSN-AREA = ZERO OR WS-SSN-AREA = 666
+                   OR WS-SSN-AREA > 899
+               MOVE 'N' TO WS-SSN-VALID-SW
+           END-IF.
+           IF WS-SSN-GROUP = ZERO OR WS-SSN-SERIAL = ZERO
+               MOVE 'N' TO WS-SSN-VALID-SW
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-CHECK-TAX-ID
+      *    REJECTS A BLANK TAX-ID OR ONE CONTAINING ANYTHING OTHER
+      *    THAN DIGITS AND THE EIN SEPARATOR DASH.
+      *================================================================
+       2300-CHECK-TAX-ID.
+           MOVE 'Y' TO WS-TAX-ID-VALID-SW.
+           IF TAX-ID = SPACES
+               MOVE 'N' TO WS-TAX-ID-VALID-SW
+           ELSE
+               PERFORM 2310-SCAN-TAX-ID THRU 2310-EXIT
+                   VARYING WS-TAX-ID-INDEX FROM 1 BY 1
+                   UNTIL WS-TAX-ID-INDEX > 12
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-SCAN-TAX-ID.
+           MOVE TAX-ID(WS-TAX-ID-INDEX:1) TO WS-TAX-ID-CHAR.
+           IF WS-TAX-ID-CHAR NOT NUMERIC AND WS-TAX-ID-CHAR NOT = '-'
+                   AND WS-TAX-ID-CHAR NOT = SPACE
+               MOVE 'N' TO WS-TAX-ID-VALID-SW
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2400-CHECK-CHECKSUM
+      *    CALLS PTCKSUM1 TO CONFIRM RECORD-CHECKSUM STILL MATCHES
+      *    THE RECORD'S CONTENT.
+      *================================================================
+       2400-CHECK-CHECKSUM.
+           MOVE "VERIFY" TO WS-CKSUM-FUNCTION.
+           CALL "PTCKSUM1" USING WS-CKSUM-FUNCTION
+                                    PERFORMANCE-RECORD-1
+                                    WS-CKSUM-VALID-SW.
+       2400-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2800-WRITE-EXCEPTION
+      *================================================================
+       2800-WRITE-EXCEPTION.
+           MOVE REC-ID TO RDL-REC-ID.
+           MOVE CUSTOMER-ID TO RDL-CUSTOMER-ID.
+           MOVE SSN TO RDL-SSN.
+           MOVE TAX-ID TO RDL-TAX-ID.
+           MOVE SPACES TO WS-REASON-WORK.
+           IF NOT WS-CUST-FOUND
+               STRING "CUSTOMER-ID NOT ON FILE" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           IF NOT WS-SSN-VALID
+               MOVE WS-REASON-WORK TO WS-REASON-PREV
+               STRING WS-REASON-PREV DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      "INVALID SSN" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           IF NOT WS-TAX-ID-VALID
+               MOVE WS-REASON-WORK TO WS-REASON-PREV
+               STRING WS-REASON-PREV DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      "INVALID TAX-ID" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           IF NOT WS-CKSUM-VALID
+               MOVE WS-REASON-WORK TO WS-REASON-PREV
+               STRING WS-REASON-PREV DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      "CHECKSUM MISMATCH" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           MOVE WS-REASON-WORK TO RDL-REASON.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-DETAIL-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2800-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-PERFORMANCE
+      *================================================================
+       2900-READ-PERFORMANCE.
+           READ PERFORMANCE-INPUT
+               AT END
+                   SET WS-PERF-EOF TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           MOVE WS-RECORDS-READ TO RTL-READ-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO RTL-EXCP-COUNT.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE PERFORMANCE-INPUT.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE EXCEPTION-REPORT.
+       9000-EXIT.
+           EXIT.
