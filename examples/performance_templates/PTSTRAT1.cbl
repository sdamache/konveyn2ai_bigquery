@@ -0,0 +1,335 @@
+      *================================================================
+      * PROGRAM: PTSTRAT1.CBL
+      * AUTHOR: R. VASQUEZ, PERFORMANCE ENGINEERING
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Reads a PERFORMANCE-RECORD-1 deck (PTOUT001, produced by
+      *   PTGEN001) and stratifies it into age bands (from
+      *   REC-PERSONAL-1's DATE-OF-BIRTH), credit-score bands and
+      *   debt-to-income bands (both from REC-FINANCIAL-1), printing a
+      *   distribution count and percentage of total for each band on
+      *   PTSTRPT1.  Age is computed as of the run date; the record's
+      *   DATE-OF-BIRTH is assumed valid (malformed identification
+      *   data is PTXREF01's concern, not this program's).
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  RV   INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTSTRAT1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-INPUT ASSIGN TO "PTOUT001"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERF-STATUS.
+
+           SELECT STRATIFICATION-REPORT ASSIGN TO "PTSTRPT1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-INPUT.
+       COPY RECORD1.
+
+       FD  STRATIFICATION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STRATIFICATION-REPORT-LINE    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-PERF-STATUS            PIC X(02).
+               88  WS-PERF-EOF           VALUE '10'.
+           05  WS-RPT-STATUS             PIC X(02).
+
+       01  WS-COUNTERS                   COMP.
+           05  WS-RECORDS-READ           PIC 9(07)  VALUE ZERO.
+
+       01  WS-TODAY-FIELDS.
+           05  WS-TODAY-DATE             PIC 9(08).
+           05  WS-TODAY-YYYY  REDEFINES WS-TODAY-DATE.
+               10  WS-TODAY-CCYY         PIC 9(04).
+               10  FILLER                PIC 9(04).
+
+       01  WS-DOB-DISPLAY                PIC 9(08).
+
+       01  WS-AGE-FIELDS                 COMP.
+           05  WS-BIRTH-CCYY             PIC 9(04).
+           05  WS-AGE-YEARS              PIC 9(03).
+           05  WS-AGE-BAND-IX            PIC 9(02).
+
+       01  WS-CREDIT-BAND-IX             PIC 9(02)  COMP.
+       01  WS-DTI-BAND-IX                PIC 9(02)  COMP.
+
+       01  WS-AGE-BAND-COUNTS.
+           05  WS-AGE-BAND-COUNT OCCURS 6 TIMES
+                   PIC 9(07).
+
+       01  WS-CREDIT-BAND-COUNTS.
+           05  WS-CREDIT-BAND-COUNT OCCURS 5 TIMES
+                   PIC 9(07).
+
+       01  WS-DTI-BAND-COUNTS.
+           05  WS-DTI-BAND-COUNT OCCURS 4 TIMES
+                   PIC 9(07).
+
+       01  WS-REPORT-WORK.
+           05  WS-BAND-PERCENT           PIC 999V99.
+           05  WS-BAND-COUNT-RAW         PIC 9(07)  COMP.
+
+       01  RPT-TITLE-LINE.
+           05  FILLER       PIC X(27)  VALUE SPACES.
+           05  FILLER       PIC X(45)
+               VALUE "PERFORMANCE RECORD DEMOGRAPHIC STRATIFICATION".
+
+       01  RPT-SECTION-HEADING.
+           05  FILLER       PIC X(03)  VALUE SPACES.
+           05  RSH-TITLE    PIC X(30).
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER       PIC X(05)  VALUE SPACES.
+           05  RDL-BAND-LABEL   PIC X(20).
+           05  RDL-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-PERCENT      PIC ZZ9.99.
+           05  FILLER           PIC X(01)  VALUE "%".
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER       PIC X(05)  VALUE SPACES.
+           05  FILLER       PIC X(20)  VALUE "TOTAL RECORDS READ .".
+           05  RTL-COUNT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CLASSIFY-RECORD THRU 2000-EXIT
+               UNTIL WS-PERF-EOF.
+           PERFORM 8000-WRITE-REPORT THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT PERFORMANCE-INPUT.
+           OPEN OUTPUT STRATIFICATION-REPORT.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 2900-READ-PERFORMANCE THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-CLASSIFY-RECORD
+      *================================================================
+       2000-CLASSIFY-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 2100-CLASSIFY-AGE THRU 2100-EXIT.
+           PERFORM 2200-CLASSIFY-CREDIT-SCORE THRU 2200-EXIT.
+           PERFORM 2300-CLASSIFY-DTI THRU 2300-EXIT.
+           PERFORM 2900-READ-PERFORMANCE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-CLASSIFY-AGE
+      *    BANDS: 1=UNDER 25  2=25-34  3=35-44  4=45-54  5=55-64
+      *           6=65 AND OVER
+      *================================================================
+       2100-CLASSIFY-AGE.
+           MOVE DATE-OF-BIRTH TO WS-DOB-DISPLAY.
+           MOVE WS-DOB-DISPLAY(1:4) TO WS-BIRTH-CCYY.
+           COMPUTE WS-AGE-YEARS = WS-TODAY-CCYY - WS-BIRTH-CCYY.
+           EVALUATE TRUE
+               WHEN WS-AGE-YEARS < 25
+                   MOVE 1 TO WS-AGE-BAND-IX
+               WHEN WS-AGE-YEARS < 35
+                   MOVE 2 TO WS-AGE-BAND-IX
+               WHEN WS-AGE-YEARS < 45
+                   MOVE 3 TO WS-AGE-BAND-IX
+               WHEN WS-AGE-YEARS < 55
+                   MOVE 4 TO WS-AGE-BAND-IX
+               WHEN WS-AGE-YEARS < 65
+                   MOVE 5 TO WS-AGE-BAND-IX
+               WHEN OTHER
+                   MOVE 6 TO WS-AGE-BAND-IX
+           END-EVALUATE.
+           ADD 1 TO WS-AGE-BAND-COUNT(WS-AGE-BAND-IX).
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-CLASSIFY-CREDIT-SCORE
+      *    BANDS: 1=POOR(<580)  2=FAIR(580-669)  3=GOOD(670-739)
+      *           4=VERY GOOD(740-799)  5=EXCEPTIONAL(800+)
+      *================================================================
+       2200-CLASSIFY-CREDIT-SCORE.
+           EVALUATE TRUE
+               WHEN CREDIT-SCORE < 580
+                   MOVE 1 TO WS-CREDIT-BAND-IX
+               WHEN CREDIT-SCORE < 670
+                   MOVE 2 TO WS-CREDIT-BAND-IX
+               WHEN CREDIT-SCORE < 740
+                   MOVE 3 TO WS-CREDIT-BAND-IX
+               WHEN CREDIT-SCORE < 800
+                   MOVE 4 TO WS-CREDIT-BAND-IX
+               WHEN OTHER
+                   MOVE 5 TO WS-CREDIT-BAND-IX
+           END-EVALUATE.
+           ADD 1 TO WS-CREDIT-BAND-COUNT(WS-CREDIT-BAND-IX).
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-CLASSIFY-DTI
+      *    BANDS: 1=UNDER 20  2=20-35  3=36-49  4=50 AND OVER
+      *================================================================
+       2300-CLASSIFY-DTI.
+           EVALUATE TRUE
+               WHEN DEBT-TO-INCOME < 20
+                   MOVE 1 TO WS-DTI-BAND-IX
+               WHEN DEBT-TO-INCOME < 36
+                   MOVE 2 TO WS-DTI-BAND-IX
+               WHEN DEBT-TO-INCOME < 50
+                   MOVE 3 TO WS-DTI-BAND-IX
+               WHEN OTHER
+                   MOVE 4 TO WS-DTI-BAND-IX
+           END-EVALUATE.
+           ADD 1 TO WS-DTI-BAND-COUNT(WS-DTI-BAND-IX).
+       2300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-PERFORMANCE
+      *================================================================
+       2900-READ-PERFORMANCE.
+           READ PERFORMANCE-INPUT
+               AT END
+                   SET WS-PERF-EOF TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 8000-WRITE-REPORT
+      *================================================================
+       8000-WRITE-REPORT.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-TITLE-LINE.
+           MOVE SPACES TO STRATIFICATION-REPORT-LINE.
+           WRITE STRATIFICATION-REPORT-LINE.
+
+           MOVE "AGE BAND DISTRIBUTION" TO RSH-TITLE.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-SECTION-HEADING.
+           MOVE ZERO TO WS-AGE-BAND-IX.
+           MOVE "UNDER 25"     TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE "25 - 34"      TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE "35 - 44"      TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE "45 - 54"      TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE "55 - 64"      TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE "65 AND OVER"  TO RDL-BAND-LABEL.
+           PERFORM 8100-WRITE-AGE-LINE THRU 8100-EXIT.
+           MOVE SPACES TO STRATIFICATION-REPORT-LINE.
+           WRITE STRATIFICATION-REPORT-LINE.
+
+           MOVE "CREDIT SCORE BAND DISTRIBUTION" TO RSH-TITLE.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-SECTION-HEADING.
+           MOVE ZERO TO WS-CREDIT-BAND-IX.
+           MOVE "POOR (<580)"        TO RDL-BAND-LABEL.
+           PERFORM 8200-WRITE-CREDIT-LINE THRU 8200-EXIT.
+           MOVE "FAIR (580-669)"     TO RDL-BAND-LABEL.
+           PERFORM 8200-WRITE-CREDIT-LINE THRU 8200-EXIT.
+           MOVE "GOOD (670-739)"     TO RDL-BAND-LABEL.
+           PERFORM 8200-WRITE-CREDIT-LINE THRU 8200-EXIT.
+           MOVE "VERY GOOD (740-799)" TO RDL-BAND-LABEL.
+           PERFORM 8200-WRITE-CREDIT-LINE THRU 8200-EXIT.
+           MOVE "EXCEPTIONAL (800+)" TO RDL-BAND-LABEL.
+           PERFORM 8200-WRITE-CREDIT-LINE THRU 8200-EXIT.
+           MOVE SPACES TO STRATIFICATION-REPORT-LINE.
+           WRITE STRATIFICATION-REPORT-LINE.
+
+           MOVE "DEBT-TO-INCOME BAND DISTRIBUTION" TO RSH-TITLE.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-SECTION-HEADING.
+           MOVE ZERO TO WS-DTI-BAND-IX.
+           MOVE "UNDER 20%"    TO RDL-BAND-LABEL.
+           PERFORM 8300-WRITE-DTI-LINE THRU 8300-EXIT.
+           MOVE "20% - 35%"    TO RDL-BAND-LABEL.
+           PERFORM 8300-WRITE-DTI-LINE THRU 8300-EXIT.
+           MOVE "36% - 49%"    TO RDL-BAND-LABEL.
+           PERFORM 8300-WRITE-DTI-LINE THRU 8300-EXIT.
+           MOVE "50% AND OVER" TO RDL-BAND-LABEL.
+           PERFORM 8300-WRITE-DTI-LINE THRU 8300-EXIT.
+           MOVE SPACES TO STRATIFICATION-REPORT-LINE.
+           WRITE STRATIFICATION-REPORT-LINE.
+       8000-EXIT.
+           EXIT.
+
+      *    8100/8200/8300 EACH EXPECT WS-AGE-BAND-IX/WS-CREDIT-BAND-IX/
+      *    WS-DTI-BAND-IX TO HOLD THE NEXT BAND NUMBER TO PRINT, SO
+      *    THEY ARE DRIVEN BY A RUNNING SUBSCRIPT RATHER THAN A LABEL
+      *    LOOKUP TABLE.
+       8100-WRITE-AGE-LINE.
+           ADD 1 TO WS-AGE-BAND-IX.
+           MOVE WS-AGE-BAND-COUNT(WS-AGE-BAND-IX) TO WS-BAND-COUNT-RAW.
+           MOVE WS-BAND-COUNT-RAW TO RDL-COUNT.
+           PERFORM 8900-COMPUTE-PERCENT THRU 8900-EXIT.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-DETAIL-LINE.
+       8100-EXIT.
+           EXIT.
+
+       8200-WRITE-CREDIT-LINE.
+           ADD 1 TO WS-CREDIT-BAND-IX.
+           MOVE WS-CREDIT-BAND-COUNT(WS-CREDIT-BAND-IX)
+               TO WS-BAND-COUNT-RAW.
+           MOVE WS-BAND-COUNT-RAW TO RDL-COUNT.
+           PERFORM 8900-COMPUTE-PERCENT THRU 8900-EXIT.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-DETAIL-LINE.
+       8200-EXIT.
+           EXIT.
+
+       8300-WRITE-DTI-LINE.
+           ADD 1 TO WS-DTI-BAND-IX.
+           MOVE WS-DTI-BAND-COUNT(WS-DTI-BAND-IX)
+               TO WS-BAND-COUNT-RAW.
+           MOVE WS-BAND-COUNT-RAW TO RDL-COUNT.
+           PERFORM 8900-COMPUTE-PERCENT THRU 8900-EXIT.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-DETAIL-LINE.
+       8300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 8900-COMPUTE-PERCENT
+      *================================================================
+       8900-COMPUTE-PERCENT.
+           IF WS-RECORDS-READ = ZERO
+               MOVE ZERO TO WS-BAND-PERCENT
+           ELSE
+               COMPUTE WS-BAND-PERCENT ROUNDED =
+                   (WS-BAND-COUNT-RAW * 100) / WS-RECORDS-READ
+           END-IF.
+           MOVE WS-BAND-PERCENT TO RDL-PERCENT.
+       8900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           MOVE WS-RECORDS-READ TO RTL-COUNT.
+           WRITE STRATIFICATION-REPORT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE PERFORMANCE-INPUT.
+           CLOSE STRATIFICATION-REPORT.
+       9000-EXIT.
+           EXIT.
