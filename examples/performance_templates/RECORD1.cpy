@@ -0,0 +1,78 @@
+      *================================================================
+      * COPYBOOK: RECORD1.CPY
+      * DESCRIPTION: Performance test record structure 1
+      * MODULE: 1
+      *
+      * Concrete expansion of COBOL_TEMPLATE.CBL with {ID} bound to 1.
+      * This is the working instance the load-test generator/validator/
+      * stratifier programs (PTGEN001, PTXREF01, PTSTRAT1) compile
+      * against; further modules would be RECORD2.CPY, RECORD3.CPY and
+      * so on, each with its own PERFORMANCE-RECORD-n group so that
+      * multiple generated decks can coexist in the same run.
+      *================================================================
+       01  PERFORMANCE-RECORD-1.
+      *    HEADER SECTION
+           05  REC-HEADER-1.
+               10  REC-ID              PIC 9(6) COMP.
+               10  REC-TYPE            PIC X(4).
+               10  REC-VERSION         PIC 9(3) COMP-3.
+               10  REC-STATUS          PIC X(1).
+               10  FILLER              PIC X(2).
+
+      *    IDENTIFICATION SECTION
+           05  REC-IDENTIFICATION-1.
+               10  CUSTOMER-ID         PIC 9(9) COMP.
+               10  ACCOUNT-NUMBER      PIC X(16).
+               10  SSN                 PIC 9(9) COMP.
+               10  TAX-ID              PIC X(12).
+               10  REFERENCE-NUM       PIC X(20).
+
+      *    PERSONAL INFORMATION
+           05  REC-PERSONAL-1.
+               10  LAST-NAME           PIC X(30).
+               10  FIRST-NAME          PIC X(20).
+               10  MIDDLE-INITIAL      PIC X(1).
+               10  SUFFIX              PIC X(4).
+               10  DATE-OF-BIRTH       PIC 9(8) COMP-3.
+               10  GENDER-CODE         PIC X(1).
+               10  MARITAL-STATUS      PIC X(1).
+
+      *    ADDRESS INFORMATION
+           05  REC-ADDRESS-1.
+               10  STREET-ADDRESS-1    PIC X(40).
+               10  STREET-ADDRESS-2    PIC X(40).
+               10  CITY                PIC X(30).
+               10  STATE-CODE          PIC X(2).
+               10  ZIP-CODE            PIC X(10).
+               10  COUNTRY-CODE        PIC X(3).
+               10  ADDRESS-TYPE        PIC X(1).
+
+      *    FINANCIAL INFORMATION
+           05  REC-FINANCIAL-1.
+               10  ANNUAL-INCOME       PIC S9(9)V99 COMP-3.
+               10  CREDIT-SCORE        PIC 9(3) COMP-3.
+               10  DEBT-TO-INCOME      PIC 9(3)V99 COMP-3.
+               10  EMPLOYMENT-STATUS   PIC X(2).
+               10  EMPLOYER-NAME       PIC X(40).
+               10  JOB-TITLE           PIC X(30).
+               10  YEARS-EMPLOYED      PIC 9(2) COMP-3.
+
+      *    ACCOUNT DETAILS
+           05  REC-ACCOUNT-1.
+               10  ACCOUNT-TYPE        PIC X(3).
+               10  ACCOUNT-STATUS      PIC X(2).
+               10  OPEN-DATE           PIC 9(8) COMP-3.
+               10  LAST-ACTIVITY-DATE  PIC 9(8) COMP-3.
+               10  CURRENT-BALANCE     PIC S9(11)V99 COMP-3.
+               10  AVAILABLE-BALANCE   PIC S9(11)V99 COMP-3.
+               10  CREDIT-LIMIT        PIC S9(9)V99 COMP-3.
+               10  MINIMUM-PAYMENT     PIC S9(7)V99 COMP-3.
+
+      *    SYSTEM FIELDS
+           05  REC-SYSTEM-1.
+               10  CREATE-TIMESTAMP    PIC X(26).
+               10  UPDATE-TIMESTAMP    PIC X(26).
+               10  CREATE-USER-ID      PIC X(8).
+               10  UPDATE-USER-ID      PIC X(8).
+               10  RECORD-CHECKSUM     PIC X(32).
+               10  FILLER              PIC X(50).
