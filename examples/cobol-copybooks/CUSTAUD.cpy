@@ -0,0 +1,26 @@
+      * CUSTOMER AUDIT RECORD COPYBOOK
+      * Description: Before/after audit image written by CUSTAUDT
+      *              whenever CUST-BALANCE, CUST-STATUS or
+      *              CUST-CREDIT-LIMIT changes on the customer master.
+      *              AUD-HEADER carries the who/when/why; BEF-RECORD
+      *              and AFT-RECORD are full CUSTOMER-RECORD images
+      *              taken immediately before and after the change.
+      * Version: 1.0
+       01  AUD-HEADER.
+           05  AUD-CUST-ID              PIC 9(8).
+           05  AUD-CHANGE-DATE          PIC 9(8).
+           05  AUD-CHANGE-TIME          PIC 9(6).
+           05  AUD-CHANGE-USER          PIC X(8).
+           05  AUD-CHANGE-REASON        PIC X(4).
+           05  AUD-FIELDS-CHANGED.
+               10  AUD-BALANCE-CHANGED  PIC X(1).
+               10  AUD-STATUS-CHANGED   PIC X(1).
+               10  AUD-LIMIT-CHANGED    PIC X(1).
+
+       COPY CUSTOMER
+           REPLACING ==CUSTOMER-RECORD== BY ==BEF-RECORD==
+                     LEADING ==CUST-== BY ==BEF-==.
+
+       COPY CUSTOMER
+           REPLACING ==CUSTOMER-RECORD== BY ==AFT-RECORD==
+                     LEADING ==CUST-== BY ==AFT-==.
