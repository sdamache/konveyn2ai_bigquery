@@ -1,6 +1,14 @@
       * CUSTOMER RECORD COPYBOOK
       * Description: Customer master record layout
-      * Version: 1.0
+      * Version: 1.2
+      * CUSTMAST is a VSAM KSDS keyed on CUST-ID (unique) with an
+      * alternate index, CUSTMAST.EMAIL, built over CUST-EMAIL
+      * (unique) for direct customer-service lookups and to reject
+      * duplicate e-mail addresses on add. See CUSTMAST.IDCAMS.
+      * CUST-LAST-CHG-USER/CUST-LAST-CHG-DATE identify who last
+      * touched the record and when; CUSTAUDT writes a before/after
+      * audit image (see CUSTAUD.cpy) whenever CUST-BALANCE,
+      * CUST-STATUS or CUST-CREDIT-LIMIT changes.
        01  CUSTOMER-RECORD.
            05  CUST-ID              PIC 9(8).
            05  CUST-NAME.
@@ -23,4 +31,5 @@
            05  CUST-BALANCE         PIC S9(7)V99.
            05  CUST-CREATED-DATE    PIC 9(8).
            05  CUST-UPDATED-DATE    PIC 9(8).
-           05  FILLER               PIC X(10).
\ No newline at end of file
+           05  CUST-LAST-CHG-USER   PIC X(8).
+           05  CUST-LAST-CHG-DATE   PIC 9(8).
\ No newline at end of file
