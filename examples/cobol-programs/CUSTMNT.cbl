@@ -0,0 +1,472 @@
+      *================================================================
+      * PROGRAM: CUSTMNT.CBL
+      * AUTHOR: D. OKAFOR, CUSTOMER FILE SYSTEMS
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   On-line/batch maintenance program for CUSTOMER-RECORD.  Adds
+      *   new customers, updates address/phone/email, and moves a
+      *   customer between ACTIVE, INACTIVE and SUSPENDED status with
+      *   the edits the business has asked for - in particular, a
+      *   customer cannot be reactivated directly out of SUSPENDED
+      *   without a reason code on the transaction.  Replaces the old
+      *   practice of patching CUST-STATUS with a file editor.
+      *
+      *   Transactions are read from CUSTTRAN one per maintenance
+      *   action (add / update / status change).  CUSTOMER-MASTER is
+      *   opened I-O and updated in place by primary key; CUST-EMAIL is
+      *   used as an alternate key to reject duplicate e-mail addresses
+      *   on add.  A maintenance activity report is produced on
+      *   CUSTRPT showing every transaction applied or rejected.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  DCO  INITIAL VERSION.
+      *   2026-08-08  DCO  CUSTMAST FORMALIZED AS A VSAM KSDS; SEE
+      *                    CUSTMAST.IDCAMS FOR THE CLUSTER/AIX DEFINE.
+      *   2026-08-08  DCO  UPDATE TRANSACTIONS CAN NOW ADJUST
+      *                    CUST-CREDIT-LIMIT.  CALLS CUSTAUDT TO LOG
+      *                    A BEFORE/AFTER IMAGE WHENEVER CUST-BALANCE,
+      *                    CUST-STATUS OR CUST-CREDIT-LIMIT CHANGES.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-EMAIL
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT CUSTOMER-TRANS ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT MAINT-REPORT ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTOMER.
+
+      *    TRANSACTION RECORD - COMMON HEADER FOLLOWED BY A TYPE AREA
+      *    THAT IS REDEFINED ACCORDING TO TRAN-CODE.
+       FD  CUSTOMER-TRANS
+           RECORD CONTAINS 184 CHARACTERS.
+       01  CUSTOMER-TRANS-RECORD.
+           05  TRAN-CODE                PIC X(01).
+               88  TRAN-ADD             VALUE 'A'.
+               88  TRAN-UPDATE          VALUE 'U'.
+               88  TRAN-STATUS-CHANGE   VALUE 'S'.
+           05  TRAN-CUST-ID              PIC 9(08).
+           05  TRAN-USER-ID              PIC X(08).
+           05  TRAN-DATA-AREA            PIC X(167).
+           05  TRAN-ADD-AREA REDEFINES TRAN-DATA-AREA.
+               10  TRAN-LAST-NAME        PIC X(25).
+               10  TRAN-FIRST-NAME       PIC X(20).
+               10  TRAN-MIDDLE-INIT      PIC X(01).
+               10  TRAN-STREET           PIC X(30).
+               10  TRAN-CITY             PIC X(20).
+               10  TRAN-STATE            PIC X(02).
+               10  TRAN-ZIP              PIC 9(05).
+               10  TRAN-ZIP-EXT          PIC 9(04).
+               10  TRAN-PHONE            PIC 9(10).
+               10  TRAN-EMAIL            PIC X(50).
+           05  TRAN-UPDATE-AREA REDEFINES TRAN-DATA-AREA.
+               10  TRAN-UPD-STREET       PIC X(30).
+               10  TRAN-UPD-CITY         PIC X(20).
+               10  TRAN-UPD-STATE        PIC X(02).
+               10  TRAN-UPD-ZIP          PIC 9(05).
+               10  TRAN-UPD-ZIP-EXT      PIC 9(04).
+               10  TRAN-UPD-PHONE        PIC 9(10).
+               10  TRAN-UPD-EMAIL        PIC X(50).
+               10  TRAN-UPD-CREDIT-LIMIT PIC 9(07)V99.
+           05  TRAN-STATUS-AREA REDEFINES TRAN-DATA-AREA.
+               10  TRAN-NEW-STATUS       PIC X(01).
+               10  TRAN-REASON-CODE      PIC X(04).
+
+       FD  MAINT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MAINT-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-MAST-STATUS            PIC X(02).
+               88  WS-MAST-OK            VALUE '00'.
+               88  WS-MAST-NOTFND        VALUE '23'.
+               88  WS-MAST-DUPKEY        VALUE '22'.
+           05  WS-TRAN-STATUS            PIC X(02).
+               88  WS-TRAN-OK            VALUE '00'.
+               88  WS-TRAN-EOF           VALUE '10'.
+           05  WS-RPT-STATUS             PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(01)  VALUE 'N'.
+               88  WS-EOF-TRAN           VALUE 'Y'.
+           05  WS-TRAN-VALID-SW          PIC X(01)  VALUE 'Y'.
+               88  WS-TRAN-VALID         VALUE 'Y'.
+               88  WS-TRAN-INVALID       VALUE 'N'.
+           05  WS-MAST-OPEN-SW           PIC X(01)  VALUE 'N'.
+               88  WS-MAST-OPENED        VALUE 'Y'.
+
+       01  WS-COUNTERS                   COMP.
+           05  WS-ADD-COUNT              PIC 9(07)  VALUE ZERO.
+           05  WS-UPDATE-COUNT           PIC 9(07)  VALUE ZERO.
+           05  WS-STATUS-COUNT           PIC 9(07)  VALUE ZERO.
+           05  WS-REJECT-COUNT           PIC 9(07)  VALUE ZERO.
+
+       01  WS-REJECT-REASON              PIC X(40).
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE           PIC 9(08).
+
+       01  MAINT-DETAIL-LINE.
+           05  MDL-CUST-ID               PIC 9(08).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  MDL-ACTION                PIC X(10).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  MDL-RESULT                PIC X(40).
+           05  FILLER                    PIC X(68)  VALUE SPACES.
+
+       01  MAINT-TOTAL-LINE.
+           05  MTL-LABEL                 PIC X(30)  VALUE SPACES.
+           05  MTL-VALUE                 PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(95)  VALUE SPACES.
+
+      *    CAPTURED IMMEDIATELY AFTER THE READ, BEFORE ANY FIELD ON
+      *    THE MASTER RECORD IS CHANGED, SO CUSTAUDT CAN BE GIVEN A
+      *    TRUE BEFORE/AFTER PAIR.
+       COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+           ==WS-BEFORE-RECORD== LEADING ==CUST-== BY ==WS-BEF-==.
+
+       01  WS-AUDIT-CALL-FIELDS.
+           05  WS-AUDIT-FUNCTION         PIC X(05).
+           05  WS-CHANGE-USER            PIC X(08).
+           05  WS-CHANGE-REASON          PIC X(04).
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-EOF-TRAN.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *================================================================
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT  CUSTOMER-TRANS
+                I-O    CUSTOMER-MASTER
+                OUTPUT MAINT-REPORT.
+           IF WS-MAST-OK
+               MOVE 'Y' TO WS-MAST-OPEN-SW
+           ELSE
+               DISPLAY "CUSTMNT: UNABLE TO OPEN CUSTOMER-MASTER "
+                       WS-MAST-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PROCESS-TRANS
+      *================================================================
+       2000-PROCESS-TRANS.
+           MOVE 'Y' TO WS-TRAN-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+               WHEN TRAN-UPDATE
+                   PERFORM 4000-UPDATE-CUSTOMER THRU 4000-EXIT
+               WHEN TRAN-STATUS-CHANGE
+                   PERFORM 5000-CHANGE-STATUS THRU 5000-EXIT
+               WHEN OTHER
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "UNKNOWN TRANSACTION CODE" TO WS-REJECT-REASON
+           END-EVALUATE.
+           IF WS-TRAN-INVALID
+               PERFORM 8900-REJECT-TRANS THRU 8900-EXIT
+           END-IF.
+           PERFORM 2800-WRITE-DETAIL THRU 2800-EXIT.
+           PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2800-WRITE-DETAIL
+      *    LOGS ONE LINE PER TRANSACTION ON MAINT-REPORT SHOWING THE
+      *    CUSTOMER, THE ACTION ATTEMPTED, AND WHETHER IT WAS APPLIED
+      *    OR REJECTED (AND WHY).
+      *================================================================
+       2800-WRITE-DETAIL.
+           MOVE TRAN-CUST-ID TO MDL-CUST-ID.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   MOVE "ADD" TO MDL-ACTION
+               WHEN TRAN-UPDATE
+                   MOVE "UPDATE" TO MDL-ACTION
+               WHEN TRAN-STATUS-CHANGE
+                   MOVE "STATUS CHG" TO MDL-ACTION
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO MDL-ACTION
+           END-EVALUATE.
+           MOVE WS-REJECT-REASON TO MDL-RESULT.
+           WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE.
+       2800-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-TRANS
+      *================================================================
+       2900-READ-TRANS.
+           READ CUSTOMER-TRANS.
+           IF WS-TRAN-EOF
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-ADD-CUSTOMER
+      *================================================================
+       3000-ADD-CUSTOMER.
+           MOVE TRAN-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-MAST-OK
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE "CUSTOMER ALREADY ON FILE" TO WS-REJECT-REASON
+               GO TO 3000-EXIT
+           END-IF.
+
+           MOVE TRAN-EMAIL TO CUST-EMAIL.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-EMAIL
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-MAST-OK
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE "EMAIL ADDRESS ALREADY ON FILE" TO WS-REJECT-REASON
+               GO TO 3000-EXIT
+           END-IF.
+
+           INITIALIZE CUSTOMER-RECORD.
+           MOVE TRAN-CUST-ID      TO CUST-ID.
+           MOVE TRAN-LAST-NAME    TO CUST-LAST-NAME.
+           MOVE TRAN-FIRST-NAME   TO CUST-FIRST-NAME.
+           MOVE TRAN-MIDDLE-INIT  TO CUST-MIDDLE-INIT.
+           MOVE TRAN-STREET       TO CUST-STREET.
+           MOVE TRAN-CITY         TO CUST-CITY.
+           MOVE TRAN-STATE        TO CUST-STATE.
+           MOVE TRAN-ZIP          TO CUST-ZIP.
+           MOVE TRAN-ZIP-EXT      TO CUST-ZIP-EXT.
+           MOVE TRAN-PHONE        TO CUST-PHONE.
+           MOVE TRAN-EMAIL        TO CUST-EMAIL.
+           SET CUST-ACTIVE        TO TRUE.
+           MOVE ZERO              TO CUST-CREDIT-LIMIT.
+           MOVE ZERO              TO CUST-BALANCE.
+           MOVE WS-CURRENT-DATE   TO CUST-CREATED-DATE.
+           MOVE WS-CURRENT-DATE   TO CUST-UPDATED-DATE.
+           MOVE TRAN-USER-ID      TO CUST-LAST-CHG-USER.
+           MOVE WS-CURRENT-DATE   TO CUST-LAST-CHG-DATE.
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "WRITE FAILED - DUPLICATE OR I/O ERROR"
+                       TO WS-REJECT-REASON
+           END-WRITE.
+           IF WS-TRAN-VALID
+               ADD 1 TO WS-ADD-COUNT
+               MOVE "CUSTOMER ADDED" TO WS-REJECT-REASON
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 4000-UPDATE-CUSTOMER
+      *================================================================
+       4000-UPDATE-CUSTOMER.
+           MOVE TRAN-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "CUSTOMER NOT ON FILE" TO WS-REJECT-REASON
+           END-READ.
+           IF WS-TRAN-INVALID
+               GO TO 4000-EXIT
+           END-IF.
+           MOVE CUSTOMER-RECORD TO WS-BEFORE-RECORD.
+
+           IF TRAN-UPD-STREET NOT = SPACES
+               MOVE TRAN-UPD-STREET TO CUST-STREET
+           END-IF.
+           IF TRAN-UPD-CITY NOT = SPACES
+               MOVE TRAN-UPD-CITY TO CUST-CITY
+           END-IF.
+           IF TRAN-UPD-STATE NOT = SPACES
+               MOVE TRAN-UPD-STATE TO CUST-STATE
+           END-IF.
+           IF TRAN-UPD-ZIP NOT = ZERO
+               MOVE TRAN-UPD-ZIP TO CUST-ZIP
+           END-IF.
+           IF TRAN-UPD-ZIP-EXT NOT = ZERO
+               MOVE TRAN-UPD-ZIP-EXT TO CUST-ZIP-EXT
+           END-IF.
+           IF TRAN-UPD-PHONE NOT = ZERO
+               MOVE TRAN-UPD-PHONE TO CUST-PHONE
+           END-IF.
+           IF TRAN-UPD-EMAIL NOT = SPACES
+               MOVE TRAN-UPD-EMAIL TO CUST-EMAIL
+           END-IF.
+           IF TRAN-UPD-CREDIT-LIMIT NOT = ZERO
+               MOVE TRAN-UPD-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+           END-IF.
+           MOVE WS-CURRENT-DATE TO CUST-UPDATED-DATE.
+           MOVE TRAN-USER-ID    TO CUST-LAST-CHG-USER.
+           MOVE WS-CURRENT-DATE TO CUST-LAST-CHG-DATE.
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+           END-REWRITE.
+           IF WS-TRAN-VALID
+               ADD 1 TO WS-UPDATE-COUNT
+               MOVE "CONTACT INFO UPDATED" TO WS-REJECT-REASON
+               MOVE SPACES TO WS-CHANGE-REASON
+               PERFORM 7000-AUDIT-IF-CHANGED THRU 7000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5000-CHANGE-STATUS
+      *    ENFORCES THE RULE THAT A CUSTOMER CANNOT GO STRAIGHT FROM
+      *    SUSPENDED BACK TO ACTIVE WITHOUT A REASON CODE ON THE
+      *    TRANSACTION.
+      *================================================================
+       5000-CHANGE-STATUS.
+           MOVE TRAN-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "CUSTOMER NOT ON FILE" TO WS-REJECT-REASON
+           END-READ.
+           IF WS-TRAN-INVALID
+               GO TO 5000-EXIT
+           END-IF.
+           MOVE CUSTOMER-RECORD TO WS-BEFORE-RECORD.
+
+           IF TRAN-NEW-STATUS NOT = 'A' AND NOT = 'I' AND NOT = 'S'
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE "INVALID STATUS CODE ON TRANSACTION"
+                   TO WS-REJECT-REASON
+               GO TO 5000-EXIT
+           END-IF.
+
+           IF CUST-SUSPENDED AND TRAN-NEW-STATUS = 'A'
+               IF TRAN-REASON-CODE = SPACES OR TRAN-REASON-CODE = ZERO
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "REASON CODE REQUIRED TO REACTIVATE"
+                       TO WS-REJECT-REASON
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF.
+
+           MOVE TRAN-NEW-STATUS  TO CUST-STATUS.
+           MOVE WS-CURRENT-DATE  TO CUST-UPDATED-DATE.
+           MOVE TRAN-USER-ID     TO CUST-LAST-CHG-USER.
+           MOVE WS-CURRENT-DATE  TO CUST-LAST-CHG-DATE.
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+           END-REWRITE.
+           IF WS-TRAN-VALID
+               ADD 1 TO WS-STATUS-COUNT
+               MOVE "STATUS CHANGED" TO WS-REJECT-REASON
+               MOVE TRAN-REASON-CODE TO WS-CHANGE-REASON
+               PERFORM 7000-AUDIT-IF-CHANGED THRU 7000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7000-AUDIT-IF-CHANGED
+      *    CALLS CUSTAUDT WITH THE BEFORE/AFTER IMAGES WHENEVER
+      *    CUST-BALANCE, CUST-STATUS OR CUST-CREDIT-LIMIT ACTUALLY
+      *    CHANGED ON THIS TRANSACTION.
+      *================================================================
+       7000-AUDIT-IF-CHANGED.
+           IF WS-BEF-BALANCE NOT = CUST-BALANCE
+              OR WS-BEF-STATUS NOT = CUST-STATUS
+              OR WS-BEF-CREDIT-LIMIT NOT = CUST-CREDIT-LIMIT
+               MOVE "WRITE" TO WS-AUDIT-FUNCTION
+               MOVE TRAN-USER-ID TO WS-CHANGE-USER
+               CALL "CUSTAUDT" USING WS-AUDIT-FUNCTION
+                                     WS-CHANGE-USER
+                                     WS-CHANGE-REASON
+                                     WS-BEFORE-RECORD
+                                     CUSTOMER-RECORD
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 8900-REJECT-TRANS
+      *================================================================
+       8900-REJECT-TRANS.
+           ADD 1 TO WS-REJECT-COUNT.
+       8900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           MOVE "TOTAL CUSTOMERS ADDED . . . . ." TO MTL-LABEL.
+           MOVE WS-ADD-COUNT TO MTL-VALUE.
+           WRITE MAINT-REPORT-LINE FROM MAINT-TOTAL-LINE.
+           MOVE "TOTAL CUSTOMERS UPDATED . . . ." TO MTL-LABEL.
+           MOVE WS-UPDATE-COUNT TO MTL-VALUE.
+           WRITE MAINT-REPORT-LINE FROM MAINT-TOTAL-LINE.
+           MOVE "TOTAL STATUS CHANGES. . . . . ." TO MTL-LABEL.
+           MOVE WS-STATUS-COUNT TO MTL-VALUE.
+           WRITE MAINT-REPORT-LINE FROM MAINT-TOTAL-LINE.
+           MOVE "TOTAL TRANSACTIONS REJECTED . ." TO MTL-LABEL.
+           MOVE WS-REJECT-COUNT TO MTL-VALUE.
+           WRITE MAINT-REPORT-LINE FROM MAINT-TOTAL-LINE.
+           MOVE "CLOSE" TO WS-AUDIT-FUNCTION.
+           CALL "CUSTAUDT" USING WS-AUDIT-FUNCTION
+                                 WS-CHANGE-USER
+                                 WS-CHANGE-REASON
+                                 WS-BEFORE-RECORD
+                                 CUSTOMER-RECORD.
+           CLOSE CUSTOMER-TRANS.
+           IF WS-MAST-OPENED
+               CLOSE CUSTOMER-MASTER
+           END-IF.
+           CLOSE MAINT-REPORT.
+       9000-EXIT.
+           EXIT.
