@@ -0,0 +1,330 @@
+      *================================================================
+      * PROGRAM: CUSTEDIT.CBL
+      * AUTHOR: D. OKAFOR, CUSTOMER FILE SYSTEMS
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED: 2026-08-09
+      *
+      * DESCRIPTION
+      *   Data-quality edit for an incoming customer feed (CUSTFEED,
+      *   laid out like CUSTOMER-RECORD - see CUSTOMER.cpy) ahead of
+      *   it being applied to CUSTMAST by CUSTMNT.  Checks CUST-PHONE,
+      *   CUST-EMAIL and CUST-ZIP/CUST-ZIP-EXT for obviously malformed
+      *   values and lists every record that fails one or more checks
+      *   on CUSTEDRPT with the reason(s), without updating the
+      *   customer master itself.
+      *
+      *   CUST-PHONE is malformed if it is not numeric, zero, or has
+      *   an area code or exchange code beginning with 0 or 1 (the
+      *   North American Numbering Plan never assigns those).
+      *
+      *   CUST-EMAIL is malformed if it is blank, does not contain
+      *   exactly one "@", or the part after the "@" has no "." with
+      *   characters on both sides of it.
+      *
+      *   CUST-ZIP is malformed if it is not numeric or zero;
+      *   CUST-ZIP-EXT is malformed only if it is not numeric (a zero
+      *   extension means no ZIP+4 suffix was supplied, which is
+      *   valid).
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  DCO  INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FEED ASSIGN TO "CUSTFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT EDIT-REPORT ASSIGN TO "CUSTEDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FEED.
+       COPY CUSTOMER.
+
+       FD  EDIT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EDIT-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-FEED-STATUS            PIC X(02).
+               88  WS-FEED-EOF           VALUE '10'.
+           05  WS-RPT-STATUS             PIC X(02).
+
+       01  WS-COUNTERS                   COMP.
+           05  WS-RECORDS-READ           PIC 9(07)  VALUE ZERO.
+           05  WS-EXCEPTION-COUNT        PIC 9(07)  VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-PHONE-VALID-SW         PIC X(01)  VALUE 'N'.
+               88  WS-PHONE-VALID        VALUE 'Y'.
+           05  WS-EMAIL-VALID-SW         PIC X(01)  VALUE 'N'.
+               88  WS-EMAIL-VALID        VALUE 'Y'.
+           05  WS-ZIP-VALID-SW           PIC X(01)  VALUE 'N'.
+               88  WS-ZIP-VALID          VALUE 'Y'.
+
+       01  WS-PHONE-FIELDS.
+           05  WS-AREA-CODE              PIC 9(03).
+           05  WS-EXCHANGE-CODE          PIC 9(03).
+           05  WS-LINE-NUMBER            PIC 9(04).
+
+       01  WS-EMAIL-FIELDS.
+           05  WS-AT-COUNT               PIC 9(02)  COMP.
+           05  WS-DOT-COUNT              PIC 9(02)  COMP.
+           05  WS-DOMAIN-LAST-POS        PIC 9(02)  COMP.
+           05  WS-EMAIL-LOCAL            PIC X(50).
+           05  WS-EMAIL-DOMAIN           PIC X(50).
+
+       01  WS-REASON-WORK                PIC X(60).
+       01  WS-REASON-PREV                PIC X(60).
+
+       01  RPT-TITLE-LINE.
+           05  FILLER       PIC X(30)  VALUE SPACES.
+           05  FILLER       PIC X(38)
+               VALUE "CUSTOMER FEED DATA QUALITY EXCEPTIONS".
+
+       01  RPT-COLUMN-HEADING.
+           05  FILLER       PIC X(03)  VALUE SPACES.
+           05  FILLER       PIC X(11)  VALUE "CUST-ID".
+           05  FILLER       PIC X(15)  VALUE "PHONE".
+           05  FILLER       PIC X(25)  VALUE "E-MAIL".
+           05  FILLER       PIC X(12)  VALUE "ZIP".
+           05  FILLER       PIC X(40)  VALUE "EXCEPTION REASON".
+
+       01  RPT-DETAIL-LINE.
+           05  RDL-CUST-ID      PIC Z(7)9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-PHONE        PIC Z(9)9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-EMAIL        PIC X(25).
+           05  FILLER           PIC X(02)  VALUE SPACES.
+           05  RDL-ZIP          PIC 9(05).
+           05  FILLER           PIC X(01)  VALUE "-".
+           05  RDL-ZIP-EXT      PIC 9(04).
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  RDL-REASON       PIC X(60).
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER       PIC X(03)  VALUE SPACES.
+           05  FILLER       PIC X(20)
+               VALUE "RECORDS READ . . . .".
+           05  RTL-READ-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER       PIC X(05)  VALUE SPACES.
+           05  FILLER       PIC X(20)
+               VALUE "EXCEPTIONS FOUND . .".
+           05  RTL-EXCP-COUNT   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-EDIT-RECORD THRU 2000-EXIT
+               UNTIL WS-FEED-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-FEED.
+           OPEN OUTPUT EDIT-REPORT.
+           WRITE EDIT-REPORT-LINE FROM RPT-TITLE-LINE.
+           MOVE SPACES TO EDIT-REPORT-LINE.
+           WRITE EDIT-REPORT-LINE.
+           WRITE EDIT-REPORT-LINE FROM RPT-COLUMN-HEADING.
+           PERFORM 2900-READ-FEED THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-EDIT-RECORD
+      *================================================================
+       2000-EDIT-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 2100-CHECK-PHONE THRU 2100-EXIT.
+           PERFORM 2200-CHECK-EMAIL THRU 2200-EXIT.
+           PERFORM 2300-CHECK-ZIP THRU 2300-EXIT.
+
+           IF (NOT WS-PHONE-VALID) OR (NOT WS-EMAIL-VALID)
+                   OR (NOT WS-ZIP-VALID)
+               PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+           END-IF.
+
+           PERFORM 2900-READ-FEED THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-CHECK-PHONE
+      *================================================================
+       2100-CHECK-PHONE.
+           MOVE 'Y' TO WS-PHONE-VALID-SW.
+           IF CUST-PHONE IS NOT NUMERIC
+               MOVE 'N' TO WS-PHONE-VALID-SW
+           ELSE
+               MOVE CUST-PHONE(1:3) TO WS-AREA-CODE
+               MOVE CUST-PHONE(4:3) TO WS-EXCHANGE-CODE
+               MOVE CUST-PHONE(7:4) TO WS-LINE-NUMBER
+               IF CUST-PHONE = ZERO
+                   MOVE 'N' TO WS-PHONE-VALID-SW
+               END-IF
+               IF WS-AREA-CODE < 200
+                   MOVE 'N' TO WS-PHONE-VALID-SW
+               END-IF
+               IF WS-EXCHANGE-CODE < 200
+                   MOVE 'N' TO WS-PHONE-VALID-SW
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-CHECK-EMAIL
+      *    REQUIRES EXACTLY ONE "@" AND A DOMAIN CONTAINING A "."
+      *    WITH CHARACTERS BEFORE AND AFTER IT.
+      *================================================================
+       2200-CHECK-EMAIL.
+           MOVE 'Y' TO WS-EMAIL-VALID-SW.
+           IF CUST-EMAIL = SPACES
+               MOVE 'N' TO WS-EMAIL-VALID-SW
+           ELSE
+               MOVE ZERO TO WS-AT-COUNT
+               INSPECT CUST-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+               IF WS-AT-COUNT NOT = 1
+                   MOVE 'N' TO WS-EMAIL-VALID-SW
+               ELSE
+                   MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+                   UNSTRING CUST-EMAIL DELIMITED BY "@"
+                       INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+                   IF WS-EMAIL-LOCAL = SPACES
+                           OR WS-EMAIL-DOMAIN = SPACES
+                       MOVE 'N' TO WS-EMAIL-VALID-SW
+                   ELSE
+                       IF WS-EMAIL-DOMAIN(1:1) = "."
+                           MOVE 'N' TO WS-EMAIL-VALID-SW
+                       END-IF
+                       MOVE ZERO TO WS-DOT-COUNT
+                       INSPECT WS-EMAIL-DOMAIN
+                           TALLYING WS-DOT-COUNT FOR ALL "."
+                       IF WS-DOT-COUNT = ZERO
+                           MOVE 'N' TO WS-EMAIL-VALID-SW
+                       ELSE
+                           PERFORM 2210-FIND-DOMAIN-END THRU 2210-EXIT
+                           IF WS-DOMAIN-LAST-POS = ZERO
+                               MOVE 'N' TO WS-EMAIL-VALID-SW
+                           ELSE
+                               IF WS-EMAIL-DOMAIN
+                                   (WS-DOMAIN-LAST-POS:1) = "."
+                                   MOVE 'N' TO WS-EMAIL-VALID-SW
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2210-FIND-DOMAIN-END
+      *    LOCATES THE LAST NON-SPACE POSITION IN WS-EMAIL-DOMAIN SO
+      *    2200-CHECK-EMAIL CAN CONFIRM THE DOMAIN DOES NOT END IN A
+      *    TRAILING "." (I.E. THERE IS AT LEAST ONE CHARACTER AFTER
+      *    THE LAST "." IN THE DOMAIN).
+      *================================================================
+       2210-FIND-DOMAIN-END.
+           PERFORM 2215-SCAN-BACK-ONE THRU 2215-EXIT
+               VARYING WS-DOMAIN-LAST-POS FROM 50 BY -1
+               UNTIL WS-DOMAIN-LAST-POS = ZERO
+                  OR WS-EMAIL-DOMAIN(WS-DOMAIN-LAST-POS:1) NOT = SPACE.
+       2210-EXIT.
+           EXIT.
+
+       2215-SCAN-BACK-ONE.
+           CONTINUE.
+       2215-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-CHECK-ZIP
+      *================================================================
+       2300-CHECK-ZIP.
+           MOVE 'Y' TO WS-ZIP-VALID-SW.
+           IF CUST-ZIP IS NOT NUMERIC OR CUST-ZIP = ZERO
+               MOVE 'N' TO WS-ZIP-VALID-SW
+           END-IF.
+           IF CUST-ZIP-EXT IS NOT NUMERIC
+               MOVE 'N' TO WS-ZIP-VALID-SW
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2800-WRITE-EXCEPTION
+      *================================================================
+       2800-WRITE-EXCEPTION.
+           MOVE CUST-ID TO RDL-CUST-ID.
+           MOVE CUST-PHONE TO RDL-PHONE.
+           MOVE CUST-EMAIL(1:25) TO RDL-EMAIL.
+           MOVE CUST-ZIP TO RDL-ZIP.
+           MOVE CUST-ZIP-EXT TO RDL-ZIP-EXT.
+
+           MOVE SPACES TO WS-REASON-WORK.
+           IF NOT WS-PHONE-VALID
+               STRING "INVALID PHONE" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           IF NOT WS-EMAIL-VALID
+               MOVE WS-REASON-WORK TO WS-REASON-PREV
+               STRING WS-REASON-PREV DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      "INVALID EMAIL" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           IF NOT WS-ZIP-VALID
+               MOVE WS-REASON-WORK TO WS-REASON-PREV
+               STRING WS-REASON-PREV DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      "INVALID ZIP" DELIMITED BY SIZE
+                   INTO WS-REASON-WORK
+           END-IF.
+           MOVE WS-REASON-WORK TO RDL-REASON.
+
+           WRITE EDIT-REPORT-LINE FROM RPT-DETAIL-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2800-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-FEED
+      *================================================================
+       2900-READ-FEED.
+           READ CUSTOMER-FEED
+               AT END
+                   SET WS-FEED-EOF TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           MOVE WS-RECORDS-READ TO RTL-READ-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO RTL-EXCP-COUNT.
+           WRITE EDIT-REPORT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE CUSTOMER-FEED.
+           CLOSE EDIT-REPORT.
+       9000-EXIT.
+           EXIT.
