@@ -0,0 +1,140 @@
+      *================================================================
+      * PROGRAM: CUSTAUDT.CBL
+      * AUTHOR: D. OKAFOR, CUSTOMER FILE SYSTEMS
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Companion audit subprogram CALLed by CUSTMNT (and any other
+      *   program that maintains CUSTOMER-MASTER) whenever CUST-BALANCE,
+      *   CUST-STATUS or CUST-CREDIT-LIMIT changes.  Writes one record
+      *   to CUSTAUDT containing the before and after images of the
+      *   customer record plus who made the change and when, so a
+      *   dispute can be answered without guessing.  The audit file is
+      *   opened on first call and left open across calls; the caller
+      *   is expected to CALL 'CUSTAUDT' WITH 'CLOSE-FILE' once at end
+      *   of run to flush and close it.
+      *
+      * LINKAGE
+      *   CALL 'CUSTAUDT' USING LK-AUDIT-FUNCTION
+      *                         LK-CHANGE-USER
+      *                         LK-CHANGE-REASON
+      *                         LK-BEFORE-RECORD
+      *                         LK-AFTER-RECORD.
+      *
+      *   LK-AUDIT-FUNCTION = 'WRITE' to log a change, 'CLOSE' to
+      *   close the audit file.  LK-BEFORE-RECORD/LK-AFTER-RECORD are
+      *   CUSTOMER-RECORD images (see CUSTOMER.cpy); ignored on CLOSE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  DCO  INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAUDT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CUSTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 500 CHARACTERS.
+       01  AUDIT-FILE-RECORD             PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS               PIC X(02).
+       01  WS-FILE-OPEN-SW               PIC X(01)  VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN        VALUE 'Y'.
+
+      *    AUD-HEADER, BEF-RECORD AND AFT-RECORD ARE WRITTEN OUT
+      *    BACK-TO-BACK INTO AUDIT-FILE-RECORD BY 1000-WRITE-AUDIT.
+       COPY CUSTAUD.
+
+       LINKAGE SECTION.
+       01  LK-AUDIT-FUNCTION             PIC X(05).
+       01  LK-CHANGE-USER                PIC X(08).
+       01  LK-CHANGE-REASON              PIC X(04).
+       COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+           ==LK-BEFORE-RECORD== LEADING ==CUST-== BY ==LK-BEF-==.
+       COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+           ==LK-AFTER-RECORD== LEADING ==CUST-== BY ==LK-AFT-==.
+
+       PROCEDURE DIVISION USING LK-AUDIT-FUNCTION
+                                 LK-CHANGE-USER
+                                 LK-CHANGE-REASON
+                                 LK-BEFORE-RECORD
+                                 LK-AFTER-RECORD.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           EVALUATE LK-AUDIT-FUNCTION
+               WHEN "WRITE"
+                   PERFORM 1000-WRITE-AUDIT THRU 1000-EXIT
+               WHEN "CLOSE"
+                   PERFORM 9000-CLOSE-AUDIT THRU 9000-EXIT
+               WHEN OTHER
+                   DISPLAY "CUSTAUDT: INVALID FUNCTION "
+                           LK-AUDIT-FUNCTION
+           END-EVALUATE.
+           GOBACK.
+
+      *================================================================
+      * 1000-WRITE-AUDIT
+      *================================================================
+       1000-WRITE-AUDIT.
+           IF NOT WS-AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "35" OR WS-AUDIT-STATUS = "05"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE 'Y' TO WS-FILE-OPEN-SW
+           END-IF.
+
+           MOVE LK-BEF-ID          TO AUD-CUST-ID.
+           ACCEPT AUD-CHANGE-DATE  FROM DATE YYYYMMDD.
+           ACCEPT AUD-CHANGE-TIME  FROM TIME.
+           MOVE LK-CHANGE-USER     TO AUD-CHANGE-USER.
+           MOVE LK-CHANGE-REASON   TO AUD-CHANGE-REASON.
+
+           MOVE 'N' TO AUD-BALANCE-CHANGED.
+           MOVE 'N' TO AUD-STATUS-CHANGED.
+           MOVE 'N' TO AUD-LIMIT-CHANGED.
+           IF LK-BEF-BALANCE NOT = LK-AFT-BALANCE
+               MOVE 'Y' TO AUD-BALANCE-CHANGED
+           END-IF.
+           IF LK-BEF-STATUS NOT = LK-AFT-STATUS
+               MOVE 'Y' TO AUD-STATUS-CHANGED
+           END-IF.
+           IF LK-BEF-CREDIT-LIMIT NOT = LK-AFT-CREDIT-LIMIT
+               MOVE 'Y' TO AUD-LIMIT-CHANGED
+           END-IF.
+
+           MOVE LK-BEFORE-RECORD TO BEF-RECORD.
+           MOVE LK-AFTER-RECORD  TO AFT-RECORD.
+
+      *    AUD-HEADER IS 37 BYTES, BEF-RECORD AND AFT-RECORD ARE EACH
+      *    226 BYTES (SEE CUSTOMER.CPY) - LAID OUT BACK-TO-BACK.
+           MOVE SPACES TO AUDIT-FILE-RECORD.
+           MOVE AUD-HEADER TO AUDIT-FILE-RECORD(1:37).
+           MOVE BEF-RECORD TO AUDIT-FILE-RECORD(38:226).
+           MOVE AFT-RECORD TO AUDIT-FILE-RECORD(264:226).
+           WRITE AUDIT-FILE-RECORD.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-CLOSE-AUDIT
+      *================================================================
+       9000-CLOSE-AUDIT.
+           IF WS-AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+               MOVE 'N' TO WS-FILE-OPEN-SW
+           END-IF.
+       9000-EXIT.
+           EXIT.
