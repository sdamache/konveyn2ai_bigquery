@@ -0,0 +1,186 @@
+      *================================================================
+      * PROGRAM: CUSTXTRC.CBL
+      * AUTHOR: D. OKAFOR, CUSTOMER FILE SYSTEMS
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-09
+      * DATE-COMPILED: 2026-08-09
+      *
+      * DESCRIPTION
+      *   Nightly batch extract of CUSTOMER-RECORD (CUSTMAST) into a
+      *   pipe-delimited, date-stamped flat file for the downstream
+      *   BigQuery load job.  Reads the master in primary-key sequence
+      *   and writes one output row per customer with every field
+      *   from CUSTOMER.cpy, expanding CUST-NAME and CUST-ADDRESS into
+      *   flat columns rather than carrying the group names forward,
+      *   so the load job's column list is stable and self-documenting
+      *   without anyone having to read this program to know the
+      *   layout.  The output file name is date-stamped with the run
+      *   date (CUSTEXT.YYYYMMDD) so a night's extract never overlays
+      *   a prior night's before the load job has picked it up.
+      *
+      * OUTPUT RECORD LAYOUT (PIPE-DELIMITED, ONE HEADER ROW)
+      *   CUST_ID|LAST_NAME|FIRST_NAME|MIDDLE_INIT|STREET|CITY|STATE|
+      *   ZIP|ZIP_EXT|PHONE|EMAIL|STATUS|CREDIT_LIMIT|BALANCE|
+      *   CREATED_DATE|UPDATED_DATE|LAST_CHG_USER|LAST_CHG_DATE
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  DCO  INITIAL VERSION.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXTRC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-EMAIL
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT CUSTOMER-EXTRACT ASSIGN TO WS-EXTRACT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTOMER.
+
+       FD  CUSTOMER-EXTRACT
+           RECORD CONTAINS 250 CHARACTERS.
+       01  EXTRACT-RECORD                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-MAST-STATUS                PIC X(02).
+               88  WS-MAST-OK                 VALUE '00'.
+               88  WS-MAST-EOF                VALUE '10'.
+           05  WS-EXT-STATUS                 PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-MAST-EOF-SW                PIC X(01)  VALUE 'N'.
+               88  WS-NO-MORE-MASTER          VALUE 'Y'.
+
+       01  WS-COUNTERS                       COMP.
+           05  WS-RECORDS-EXTRACTED          PIC 9(07)  VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE               PIC 9(08).
+
+       01  WS-EXTRACT-FILE-NAME              PIC X(17).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-CREDIT-LIMIT-EDIT          PIC ZZZZZZ9.99.
+           05  WS-BALANCE-EDIT               PIC -ZZZZZZ9.99.
+
+       01  EXTRACT-HEADER-LINE               PIC X(170)
+           VALUE "CUST_ID|LAST_NAME|FIRST_NAME|MIDDLE_INIT|STREET|CITY|
+      -    "STATE|ZIP|ZIP_EXT|PHONE|EMAIL|STATUS|CREDIT_LIMIT|BALANCE|
+      -    "CREATED_DATE|UPDATED_DATE|LAST_CHG_USER|LAST_CHG_DATE".
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-EXTRACT-RECORD THRU 2000-EXIT
+               UNTIL WS-NO-MORE-MASTER.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-INITIALIZE
+      *================================================================
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING "CUSTEXT." DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO WS-EXTRACT-FILE-NAME
+           END-STRING.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT CUSTOMER-EXTRACT.
+           MOVE EXTRACT-HEADER-LINE TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           PERFORM 2900-READ-MASTER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-EXTRACT-RECORD
+      *    FORMATS ONE PIPE-DELIMITED OUTPUT ROW FROM THE CURRENT
+      *    CUSTOMER-MASTER RECORD AND WRITES IT TO THE EXTRACT FILE.
+      *================================================================
+       2000-EXTRACT-RECORD.
+           MOVE CUST-CREDIT-LIMIT TO WS-CREDIT-LIMIT-EDIT.
+           MOVE CUST-BALANCE TO WS-BALANCE-EDIT.
+
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING
+               CUST-ID             DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-LAST-NAME      DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-FIRST-NAME     DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-MIDDLE-INIT    DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-STREET         DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-CITY           DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-STATE          DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-ZIP            DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-ZIP-EXT        DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-PHONE          DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-EMAIL          DELIMITED BY SPACE
+               "|"                 DELIMITED BY SIZE
+               CUST-STATUS         DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               WS-CREDIT-LIMIT-EDIT DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               WS-BALANCE-EDIT     DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-CREATED-DATE   DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-UPDATED-DATE   DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-LAST-CHG-USER  DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               CUST-LAST-CHG-DATE  DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+           END-STRING.
+
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+           PERFORM 2900-READ-MASTER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-MASTER
+      *================================================================
+       2900-READ-MASTER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-NO-MORE-MASTER TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CUSTOMER-EXTRACT.
+           DISPLAY "CUSTXTRC: RECORDS EXTRACTED = "
+                   WS-RECORDS-EXTRACTED.
+       9000-EXIT.
+           EXIT.
