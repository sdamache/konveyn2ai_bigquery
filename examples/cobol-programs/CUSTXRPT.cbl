@@ -0,0 +1,220 @@
+      *================================================================
+      * PROGRAM: CUSTXRPT.CBL
+      * AUTHOR: D. OKAFOR, CUSTOMER FILE SYSTEMS
+      * INSTALLATION: MIDSTATE FINANCIAL SERVICES - IT DIVISION
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED: 2026-08-08
+      *
+      * DESCRIPTION
+      *   Nightly batch report that reads the customer master and
+      *   lists every CUST-ID where CUST-BALANCE exceeds
+      *   CUST-CREDIT-LIMIT, sorted with the largest overage first so
+      *   collections can work the worst accounts first thing in the
+      *   morning.  The master is read in primary-key sequence and the
+      *   exceptions are staged through a sort work file keyed on the
+      *   overage amount.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  DCO  INITIAL VERSION.
+      *   2026-08-08  DCO  CUSTMAST FORMALIZED AS A VSAM KSDS; SEE
+      *                    CUSTMAST.IDCAMS FOR THE CLUSTER/AIX DEFINE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-EMAIL
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT OVERAGE-SORT-WORK ASSIGN TO "SRTWK01".
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "CUSTXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTOMER.
+
+       SD  OVERAGE-SORT-WORK.
+       01  OVERAGE-SORT-RECORD.
+           05  SR-OVERAGE-AMOUNT         PIC S9(07)V99.
+           05  SR-CUST-ID                PIC 9(08).
+           05  SR-CUST-LAST-NAME         PIC X(25).
+           05  SR-CUST-FIRST-NAME        PIC X(20).
+           05  SR-CUST-BALANCE           PIC S9(07)V99.
+           05  SR-CUST-CREDIT-LIMIT      PIC 9(07)V99.
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPTION-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-MAST-STATUS            PIC X(02).
+               88  WS-MAST-OK            VALUE '00'.
+               88  WS-MAST-EOF           VALUE '10'.
+           05  WS-RPT-STATUS             PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-MAST-EOF-SW            PIC X(01)  VALUE 'N'.
+               88  WS-NO-MORE-MASTER     VALUE 'Y'.
+           05  WS-SORT-EOF-SW            PIC X(01)  VALUE 'N'.
+               88  WS-NO-MORE-SORTED     VALUE 'Y'.
+
+       01  WS-COUNTERS                   COMP.
+           05  WS-EXCEPTION-COUNT        PIC 9(07)  VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE           PIC 9(08).
+
+       01  RPT-TITLE-LINE-1.
+           05  FILLER                    PIC X(35)  VALUE SPACES.
+           05  FILLER                    PIC X(40)
+               VALUE "CREDIT LIMIT EXCEPTION REPORT".
+           05  FILLER                    PIC X(57)  VALUE SPACES.
+
+       01  RPT-TITLE-LINE-2.
+           05  FILLER                    PIC X(05)  VALUE "DATE:".
+           05  RTL2-DATE                 PIC 9(08).
+           05  FILLER                    PIC X(119) VALUE SPACES.
+
+       01  RPT-COLUMN-HEADING.
+           05  FILLER            PIC X(10)  VALUE "CUST-ID".
+           05  FILLER            PIC X(26)  VALUE "CUSTOMER NAME".
+           05  FILLER            PIC X(16)  VALUE "BALANCE".
+           05  FILLER            PIC X(16)  VALUE "CREDIT LIMIT".
+           05  FILLER            PIC X(16)  VALUE "OVERAGE".
+           05  FILLER            PIC X(48)  VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RDL-CUST-ID               PIC 9(08).
+           05  FILLER                    PIC X(02)  VALUE SPACES.
+           05  RDL-NAME                  PIC X(47).
+           05  RDL-BALANCE               PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  RDL-CREDIT-LIMIT          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  RDL-OVERAGE               PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(27)  VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                    PIC X(30)
+               VALUE "TOTAL EXCEPTIONS REPORTED . . ".
+           05  RTL-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(95)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           PERFORM 1000-WRITE-HEADINGS THRU 1000-EXIT.
+           SORT OVERAGE-SORT-WORK
+               ON DESCENDING KEY SR-OVERAGE-AMOUNT
+               INPUT PROCEDURE IS 3000-SORT-INPUT THRU 3000-EXIT
+               OUTPUT PROCEDURE IS 4000-SORT-OUTPUT THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      *================================================================
+      * 1000-WRITE-HEADINGS
+      *================================================================
+       1000-WRITE-HEADINGS.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-TITLE-LINE-1.
+           MOVE WS-CURRENT-DATE TO RTL2-DATE.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-TITLE-LINE-2.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-COLUMN-HEADING.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-SORT-INPUT
+      *    READS THE MASTER SEQUENTIALLY AND RELEASES ONLY THOSE
+      *    RECORDS WHERE THE BALANCE EXCEEDS THE CREDIT LIMIT.
+      *================================================================
+       3000-SORT-INPUT.
+           OPEN INPUT CUSTOMER-MASTER.
+           PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+           PERFORM 3050-SELECT-AND-RELEASE THRU 3050-EXIT
+               UNTIL WS-NO-MORE-MASTER.
+           CLOSE CUSTOMER-MASTER.
+       3000-EXIT.
+           EXIT.
+
+       3050-SELECT-AND-RELEASE.
+           IF CUST-BALANCE > CUST-CREDIT-LIMIT
+               MOVE CUST-BALANCE TO SR-CUST-BALANCE
+               MOVE CUST-CREDIT-LIMIT TO SR-CUST-CREDIT-LIMIT
+               COMPUTE SR-OVERAGE-AMOUNT =
+                   CUST-BALANCE - CUST-CREDIT-LIMIT
+               MOVE CUST-ID TO SR-CUST-ID
+               MOVE CUST-LAST-NAME TO SR-CUST-LAST-NAME
+               MOVE CUST-FIRST-NAME TO SR-CUST-FIRST-NAME
+               RELEASE OVERAGE-SORT-RECORD
+           END-IF.
+           PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+       3050-EXIT.
+           EXIT.
+
+       3100-READ-MASTER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MAST-EOF-SW
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 4000-SORT-OUTPUT
+      *    RETURNS THE SORTED EXCEPTIONS AND FORMATS THE REPORT.
+      *================================================================
+       4000-SORT-OUTPUT.
+           PERFORM 4100-RETURN-SORTED THRU 4100-EXIT.
+           PERFORM 4050-FORMAT-AND-WRITE THRU 4050-EXIT
+               UNTIL WS-NO-MORE-SORTED.
+       4000-EXIT.
+           EXIT.
+
+       4050-FORMAT-AND-WRITE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE SR-CUST-ID TO RDL-CUST-ID.
+           STRING SR-CUST-LAST-NAME DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               SR-CUST-FIRST-NAME DELIMITED BY SIZE
+               INTO RDL-NAME
+           END-STRING.
+           MOVE SR-CUST-BALANCE TO RDL-BALANCE.
+           MOVE SR-CUST-CREDIT-LIMIT TO RDL-CREDIT-LIMIT.
+           MOVE SR-OVERAGE-AMOUNT TO RDL-OVERAGE.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-DETAIL-LINE.
+           PERFORM 4100-RETURN-SORTED THRU 4100-EXIT.
+       4050-EXIT.
+           EXIT.
+
+       4100-RETURN-SORTED.
+           RETURN OVERAGE-SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SW
+           END-RETURN.
+       4100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE
+      *================================================================
+       9000-TERMINATE.
+           MOVE WS-EXCEPTION-COUNT TO RTL-COUNT.
+           WRITE EXCEPTION-REPORT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE EXCEPTION-REPORT.
+       9000-EXIT.
+           EXIT.
